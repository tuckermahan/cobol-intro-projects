@@ -0,0 +1,18 @@
+      *************************************
+      * Copybook: BANNERREC
+      * Purpose:  Shared record layout for BANNER-MASTER, a LINE
+      *           SEQUENTIAL file of banner artwork scanned linearly for
+      *           a matching BANNER-ID (this build has indexed/ISAM
+      *           file support disabled). Read by HELLO-MAXX's
+      *           DISPLAY-MAXX paragraph so banner art can be swapped
+      *           seasonally without a recompile.
+      *************************************
+       01  BANNER-MASTER-RECORD.
+           05  BANNER-ID            PIC X(8).
+           05  BANNER-LINE1         PIC A(64).
+           05  BANNER-LINE2         PIC A(64).
+           05  BANNER-LINE3         PIC A(64).
+           05  BANNER-LINE4         PIC A(64).
+           05  BANNER-LINE5         PIC A(64).
+           05  BANNER-LINE6         PIC A(64).
+           05  BANNER-LINE7         PIC A(64).
