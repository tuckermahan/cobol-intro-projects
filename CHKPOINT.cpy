@@ -0,0 +1,12 @@
+      *************************************
+      * Copybook: CHKPOINT
+      * Purpose:  Record layout for CHECKPOINT-FILE, the restart marker
+      *           MAIN-PROCEDURE writes after each stage of the
+      *           interactive greeting so a dropped session can resume
+      *           without re-asking for the name.
+      *************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STAGE            PIC X(10).
+           05  CKPT-NAME             PIC X(54).
+           05  CKPT-TERMINAL-ID      PIC X(8).
+           05  CKPT-TIMED-OUT        PIC X.
