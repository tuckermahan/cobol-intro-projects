@@ -0,0 +1,12 @@
+      *************************************
+      * Copybook: GREETLOG
+      * Purpose:  Shared record layout for GREETING-LOG, the sequential
+      *           audit trail of operator greetings. Written by
+      *           HELLO-MAXX, read by HELLO-RPT.
+      *************************************
+       01  GREETING-LOG-RECORD.
+           05  GLOG-NAME            PIC X(54).
+           05  GLOG-TERMINAL-ID     PIC X(8).
+           05  GLOG-DATE            PIC 9(8).
+           05  GLOG-TIME            PIC 9(8).
+           05  GLOG-STATUS          PIC X(10).
