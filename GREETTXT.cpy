@@ -0,0 +1,11 @@
+      *************************************
+      * Copybook: GREETTXT
+      * Purpose:  Shared record layout for GREETING-TEXT, the config
+      *           file of greeting prefix/suffix text keyed by a
+      *           language or shift code, so the wording isn't baked
+      *           into the STRING statement in DISPLAY-GREETING.
+      *************************************
+       01  GREETING-TEXT-RECORD.
+           05  GTXT-LANG-CODE        PIC X(4).
+           05  GTXT-PREFIX           PIC X(20).
+           05  GTXT-SUFFIX           PIC X(20).
