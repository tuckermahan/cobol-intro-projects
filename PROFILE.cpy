@@ -0,0 +1,10 @@
+      *************************************
+      * Copybook: PROFILE
+      * Purpose:  Record layout for PROFILE-MASTER, the lookup of
+      *           banner FOREGROUND-COLOR by terminal ID so DISPLAY-MAXX
+      *           doesn't hardcode the same color for every desk.
+      *************************************
+       01  PROFILE-RECORD.
+           05  PROF-TERMINAL-ID      PIC X(8).
+           05  PROF-ROLE             PIC X(10).
+           05  PROF-COLOR            PIC 9(2).
