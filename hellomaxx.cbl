@@ -5,57 +5,354 @@
       *************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-MAXX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL GREETING-LOG ASSIGN TO "GREETLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL BANNER-MASTER ASSIGN TO "BANNERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-ROSTER ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRINT-FILE ASSIGN TO "BANNERS.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL GREETING-TEXT ASSIGN TO "GREETTXT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PROFILE-MASTER ASSIGN TO "PROFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  GREETING-LOG.
+       COPY GREETLOG.
+       FD  BANNER-MASTER.
+       COPY BANNERREC.
+       FD  EMPLOYEE-ROSTER.
+           01  ROSTER-NAME PIC X(54).
+       FD  PRINT-FILE.
+           01  PRINT-LINE PIC X(100).
+       FD  GREETING-TEXT.
+       COPY GREETTXT.
+       FD  CHECKPOINT-FILE.
+       COPY CHKPOINT.
+       FD  PROFILE-MASTER.
+       COPY PROFILE.
        WORKING-STORAGE SECTION.
-           01  name PIC X(54) VALUE SPACES.
-           01  welcome PIC X(54) VALUE SPACES.
-           01  maxx.
-               05  maxx1 PIC A(64) VALUE
+           01  WS-NAME PIC X(54) VALUE SPACES.
+           01  WS-WELCOME PIC X(100) VALUE SPACES.
+           01  WS-TERMINAL-ID PIC X(8) VALUE "TERM0001".
+           01  WS-CURRENT-DATE-TIME.
+               05  WS-CURRENT-DATE PIC 9(8).
+               05  WS-CURRENT-TIME PIC 9(8).
+           01  WS-BANNER-ID PIC X(8) VALUE "DEFAULT".
+           01  WS-BANNER-EOF PIC X VALUE "N".
+           01  WS-ROSTER-EOF PIC X VALUE "N".
+           01  WS-SPOOL-MODE PIC X VALUE "N".
+           01  WS-ARG-COUNT PIC 9(2) VALUE 0.
+           01  WS-MODE PIC X(8) VALUE SPACES.
+           01  WS-LANG-CODE PIC X(4) VALUE "EN".
+           01  WS-GTXT-EOF PIC X VALUE "N".
+           01  WS-GREET-PREFIX PIC X(20) VALUE "Hello,".
+           01  WS-GREET-SUFFIX PIC X(20) VALUE ", I'm COBOL!".
+           01  WS-COLOR PIC 9(2) VALUE 4.
+           01  WS-PROFILE-EOF PIC X VALUE "N".
+           01  WS-ACCEPT-TIMEOUT PIC 9(3) VALUE 30.
+           01  WS-DEFAULT-NAME PIC X(54) VALUE "GUEST".
+           01  WS-TIMED-OUT PIC X VALUE "N".
+           01  WS-OPERATOR-ROLE PIC X(10) VALUE SPACES.
+           01  DEFAULT-MAXX-BANNER.
+               05  DFLT-MAXX1 PIC A(64) VALUE
       -                   'MMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMMM'.
-               05  maxx2 PIC A(64) VALUE
+               05  DFLT-MAXX2 PIC A(64) VALUE
       -                   'MM  MMMMM  MMMM   MMMM  MMMM  MM  MMMM  MM'.
-               05  maxx3 PIC A(64) VALUE
+               05  DFLT-MAXX3 PIC A(64) VALUE
       -                   'MM    M    MM  MMM  MMM  MM  MMMM  MM  MMM'.
-               05  maxx4 PIC A(64) VALUE
+               05  DFLT-MAXX4 PIC A(64) VALUE
       -                   'MM  M  MM  MM  MMM  MMMMM  MMMMMMMM  MMMMM'.
-               05  maxx5 PIC A(64) VALUE
+               05  DFLT-MAXX5 PIC A(64) VALUE
       -                   'MM  MMMMM  MM       MMMMM  MMMMMMMM  MMMMM'.
-               05  maxx6 PIC A(64) VALUE
+               05  DFLT-MAXX6 PIC A(64) VALUE
       -                   'MM  MMMMM  MM  MMM  MMM  MM  MMMM  MM  MMM'.
-               05  maxx7 PIC A(64) VALUE
+               05  DFLT-MAXX7 PIC A(64) VALUE
       -                   'MM  MMMMM  MM  MMM  MM  MMMM  MM  MMMM  MM'.
        PROCEDURE DIVISION.
-                                
+
        MAIN-PROCEDURE.
-           DISPLAY "Hello, whats your name? " AT 0200
-           
-           ACCEPT name AT 0225
-           
-           PERFORM DISPLAY-GREETING.
-       
+           PERFORM LOAD-TERMINAL-CONFIG.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF WS-ARG-COUNT > 0
+               ACCEPT WS-MODE FROM ARGUMENT-VALUE
+           END-IF.
+
+           IF WS-MODE = "BATCH"
+               PERFORM BATCH-PROCEDURE
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-CHECKPOINT.
+
+           IF CKPT-STAGE = "GREETING"
+               MOVE CKPT-NAME TO WS-NAME
+               MOVE CKPT-TIMED-OUT TO WS-TIMED-OUT
+               PERFORM DISPLAY-MAXX
+               PERFORM CLEAR-CHECKPOINT
+               STOP RUN
+           END-IF.
+
+           IF CKPT-STAGE = "NAME"
+               MOVE CKPT-NAME TO WS-NAME
+               MOVE CKPT-TIMED-OUT TO WS-TIMED-OUT
+           ELSE
+               MOVE "N" TO WS-TIMED-OUT
+               DISPLAY "Hello, whats your name? " AT 0200
+               ACCEPT WS-NAME AT 0225 WITH TIME-OUT WS-ACCEPT-TIMEOUT
+                   ON EXCEPTION
+                       MOVE WS-DEFAULT-NAME TO WS-NAME
+                       MOVE "Y" TO WS-TIMED-OUT
+               END-ACCEPT
+               IF WS-TIMED-OUT = "N"
+                   PERFORM VALIDATE-NAME
+               END-IF
+               PERFORM CHECKPOINT-NAME-CAPTURED
+           END-IF.
+
+           PERFORM DISPLAY-GREETING
+
+           PERFORM CHECKPOINT-GREETING-SHOWN
+
+           PERFORM LOG-GREETING
+
+           PERFORM DISPLAY-MAXX
+
+           PERFORM CLEAR-CHECKPOINT
+
+           STOP RUN.
+
+       LOAD-TERMINAL-CONFIG.
+           DISPLAY "TERMINAL_ID" UPON ENVIRONMENT-NAME
+           ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT-VALUE
+           IF WS-TERMINAL-ID = SPACES
+               MOVE "TERM0001" TO WS-TERMINAL-ID
+           END-IF
+           DISPLAY "LANG_CODE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-LANG-CODE FROM ENVIRONMENT-VALUE
+           IF WS-LANG-CODE = SPACES
+               MOVE "EN" TO WS-LANG-CODE
+           END-IF
+           DISPLAY "OPERATOR_ROLE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPERATOR-ROLE FROM ENVIRONMENT-VALUE
+           DISPLAY "ACCEPT_TIMEOUT" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ACCEPT-TIMEOUT FROM ENVIRONMENT-VALUE
+           IF WS-ACCEPT-TIMEOUT = 0
+               MOVE 30 TO WS-ACCEPT-TIMEOUT
+           END-IF
+           DISPLAY "BANNER_ID" UPON ENVIRONMENT-NAME
+           ACCEPT WS-BANNER-ID FROM ENVIRONMENT-VALUE
+           IF WS-BANNER-ID = SPACES
+               MOVE "DEFAULT" TO WS-BANNER-ID
+           END-IF.
+
+       BATCH-PROCEDURE.
+           MOVE "Y" TO WS-SPOOL-MODE
+           MOVE "N" TO WS-ROSTER-EOF
+           OPEN INPUT EMPLOYEE-ROSTER.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM UNTIL WS-ROSTER-EOF = "Y"
+               READ EMPLOYEE-ROSTER INTO WS-NAME
+                   AT END
+                       MOVE "Y" TO WS-ROSTER-EOF
+               END-READ
+               IF WS-ROSTER-EOF NOT = "Y" AND WS-NAME NOT = SPACES
+                   PERFORM VALIDATE-NAME
+                   PERFORM DISPLAY-GREETING
+                   PERFORM LOG-GREETING
+                   PERFORM DISPLAY-MAXX
+               END-IF
+           END-PERFORM.
+           CLOSE EMPLOYEE-ROSTER.
+           CLOSE PRINT-FILE.
+           MOVE "N" TO WS-SPOOL-MODE.
+
+       VALIDATE-NAME.
+           PERFORM UNTIL WS-NAME NOT = SPACES OR WS-TIMED-OUT = "Y"
+               DISPLAY "Please enter a name (can't be blank): " AT 0200
+               ACCEPT WS-NAME AT 0225 WITH TIME-OUT WS-ACCEPT-TIMEOUT
+                   ON EXCEPTION
+                       MOVE WS-DEFAULT-NAME TO WS-NAME
+                       MOVE "Y" TO WS-TIMED-OUT
+               END-ACCEPT
+           END-PERFORM.
+           PERFORM UNTIL WS-NAME(1:1) NOT = SPACE
+               MOVE WS-NAME(2:53) TO WS-NAME(1:53)
+               MOVE SPACE TO WS-NAME(54:1)
+           END-PERFORM.
+
        DISPLAY-GREETING.
+           PERFORM LOAD-GREETING-TEXT.
+           MOVE SPACES TO WS-WELCOME.
            STRING
-               "Hello, " DELIMITED BY SIZE name DELIMITED BY " "
-               ", I'm COBOL!"
-               INTO welcome
+               FUNCTION TRIM(WS-GREET-PREFIX) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-NAME) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-GREET-SUFFIX) DELIMITED BY SIZE
+               INTO WS-WELCOME
            END-STRING.
-           DISPLAY welcome AT 0205 WITH BLANK LINE.
+           IF WS-SPOOL-MODE = "Y"
+               MOVE WS-WELCOME TO PRINT-LINE
+               WRITE PRINT-LINE
+           ELSE
+               DISPLAY WS-WELCOME AT 0205 WITH BLANK LINE
+           END-IF.
+
+       LOAD-GREETING-TEXT.
+           MOVE "N" TO WS-GTXT-EOF
+           MOVE SPACES TO GREETING-TEXT-RECORD
+           OPEN INPUT GREETING-TEXT.
+           PERFORM UNTIL WS-GTXT-EOF = "Y"
+                      OR GTXT-LANG-CODE = WS-LANG-CODE
+               READ GREETING-TEXT
+                   AT END
+                       MOVE "Y" TO WS-GTXT-EOF
+               END-READ
+           END-PERFORM
+           IF WS-GTXT-EOF = "N"
+               MOVE GTXT-PREFIX TO WS-GREET-PREFIX
+               MOVE GTXT-SUFFIX TO WS-GREET-SUFFIX
+           END-IF
+           CLOSE GREETING-TEXT.
+
+       LOG-GREETING.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN EXTEND GREETING-LOG.
+           MOVE WS-NAME TO GLOG-NAME
+           MOVE WS-TERMINAL-ID TO GLOG-TERMINAL-ID
+           MOVE WS-CURRENT-DATE TO GLOG-DATE
+           MOVE WS-CURRENT-TIME TO GLOG-TIME
+           IF WS-TIMED-OUT = "Y"
+               MOVE "TIMED OUT" TO GLOG-STATUS
+           ELSE
+               MOVE "NORMAL" TO GLOG-STATUS
+           END-IF
+           WRITE GREETING-LOG-RECORD
+           CLOSE GREETING-LOG.
 
        DISPLAY-MAXX.
-           DISPLAY maxx1 AT 0935 FOREGROUND-COLOR 4
-           END-DISPLAY
-           DISPLAY maxx2 AT 1035 FOREGROUND-COLOR 4
-           END-DISPLAY
-           DISPLAY maxx3 AT 1135 FOREGROUND-COLOR 4
-           END-DISPLAY
-           DISPLAY maxx4 AT 1235 FOREGROUND-COLOR 4
-           END-DISPLAY
-           DISPLAY maxx5 AT 1335 FOREGROUND-COLOR 4
-           END-DISPLAY
-           DISPLAY maxx6 AT 1435 FOREGROUND-COLOR 4
-           END-DISPLAY
-           DISPLAY maxx7 AT 1535 FOREGROUND-COLOR 4
-           END-DISPLAY
-           DISPLAY maxx1 AT 1635 FOREGROUND-COLOR 4
-           END-DISPLAY.
+           MOVE "N" TO WS-BANNER-EOF
+           MOVE SPACES TO BANNER-MASTER-RECORD
+           OPEN INPUT BANNER-MASTER.
+           PERFORM UNTIL WS-BANNER-EOF = "Y"
+                      OR BANNER-ID = WS-BANNER-ID
+               READ BANNER-MASTER
+                   AT END
+                       MOVE "Y" TO WS-BANNER-EOF
+                       MOVE SPACES TO BANNER-MASTER-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE BANNER-MASTER.
+           IF BANNER-LINE1 = SPACES
+               MOVE DFLT-MAXX1 TO BANNER-LINE1
+               MOVE DFLT-MAXX2 TO BANNER-LINE2
+               MOVE DFLT-MAXX3 TO BANNER-LINE3
+               MOVE DFLT-MAXX4 TO BANNER-LINE4
+               MOVE DFLT-MAXX5 TO BANNER-LINE5
+               MOVE DFLT-MAXX6 TO BANNER-LINE6
+               MOVE DFLT-MAXX7 TO BANNER-LINE7
+           END-IF.
+           IF WS-SPOOL-MODE = "Y"
+               WRITE PRINT-LINE FROM BANNER-LINE1
+               WRITE PRINT-LINE FROM BANNER-LINE2
+               WRITE PRINT-LINE FROM BANNER-LINE3
+               WRITE PRINT-LINE FROM BANNER-LINE4
+               WRITE PRINT-LINE FROM BANNER-LINE5
+               WRITE PRINT-LINE FROM BANNER-LINE6
+               WRITE PRINT-LINE FROM BANNER-LINE7
+               WRITE PRINT-LINE FROM BANNER-LINE1
+           ELSE
+               PERFORM LOAD-PROFILE
+               DISPLAY BANNER-LINE1 AT 0935 FOREGROUND-COLOR WS-COLOR
+               END-DISPLAY
+               DISPLAY BANNER-LINE2 AT 1035 FOREGROUND-COLOR WS-COLOR
+               END-DISPLAY
+               DISPLAY BANNER-LINE3 AT 1135 FOREGROUND-COLOR WS-COLOR
+               END-DISPLAY
+               DISPLAY BANNER-LINE4 AT 1235 FOREGROUND-COLOR WS-COLOR
+               END-DISPLAY
+               DISPLAY BANNER-LINE5 AT 1335 FOREGROUND-COLOR WS-COLOR
+               END-DISPLAY
+               DISPLAY BANNER-LINE6 AT 1435 FOREGROUND-COLOR WS-COLOR
+               END-DISPLAY
+               DISPLAY BANNER-LINE7 AT 1535 FOREGROUND-COLOR WS-COLOR
+               END-DISPLAY
+               DISPLAY BANNER-LINE1 AT 1635 FOREGROUND-COLOR WS-COLOR
+               END-DISPLAY
+           END-IF.
+
+       LOAD-PROFILE.
+           MOVE "N" TO WS-PROFILE-EOF
+           MOVE SPACES TO PROFILE-RECORD
+           OPEN INPUT PROFILE-MASTER.
+           PERFORM UNTIL WS-PROFILE-EOF = "Y"
+                      OR PROF-TERMINAL-ID = WS-TERMINAL-ID
+               READ PROFILE-MASTER
+                   AT END
+                       MOVE "Y" TO WS-PROFILE-EOF
+               END-READ
+           END-PERFORM
+           IF WS-PROFILE-EOF = "N"
+               MOVE PROF-COLOR TO WS-COLOR
+           ELSE
+               IF WS-OPERATOR-ROLE NOT = SPACES
+                   MOVE "N" TO WS-PROFILE-EOF
+                   MOVE SPACES TO PROFILE-RECORD
+                   CLOSE PROFILE-MASTER
+                   OPEN INPUT PROFILE-MASTER
+                   PERFORM UNTIL WS-PROFILE-EOF = "Y"
+                              OR PROF-ROLE = WS-OPERATOR-ROLE
+                       READ PROFILE-MASTER
+                           AT END
+                               MOVE "Y" TO WS-PROFILE-EOF
+                       END-READ
+                   END-PERFORM
+                   IF WS-PROFILE-EOF = "N"
+                       MOVE PROF-COLOR TO WS-COLOR
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE PROFILE-MASTER.
+
+       READ-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE SPACES TO CHECKPOINT-RECORD
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+           IF CKPT-STAGE NOT = SPACES
+                      AND CKPT-TERMINAL-ID NOT = WS-TERMINAL-ID
+               MOVE SPACES TO CHECKPOINT-RECORD
+           END-IF.
+
+       CHECKPOINT-NAME-CAPTURED.
+           MOVE "NAME" TO CKPT-STAGE
+           MOVE WS-NAME TO CKPT-NAME
+           MOVE WS-TERMINAL-ID TO CKPT-TERMINAL-ID
+           MOVE WS-TIMED-OUT TO CKPT-TIMED-OUT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CHECKPOINT-GREETING-SHOWN.
+           MOVE "GREETING" TO CKPT-STAGE
+           MOVE WS-NAME TO CKPT-NAME
+           MOVE WS-TERMINAL-ID TO CKPT-TERMINAL-ID
+           MOVE WS-TIMED-OUT TO CKPT-TIMED-OUT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
