@@ -0,0 +1,88 @@
+      *************************************
+      * Author: @trishmahan
+      * Date: 2017/06/20
+      * Purpose: Shift-end summary report off GREETING-LOG
+      *************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLO-RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL GREETING-LOG ASSIGN TO "GREETLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GREETING-LOG.
+       COPY GREETLOG.
+       WORKING-STORAGE SECTION.
+           01  WS-EOF PIC X VALUE "N".
+           01  WS-ARG-COUNT PIC 9(2) VALUE 0.
+           01  WS-SHIFT-DATE PIC 9(8) VALUE 0.
+           01  WS-HOUR PIC 9(2).
+           01  WS-HOUR-TABLE.
+               05  WS-HOUR-COUNT PIC 9(5) OCCURS 24 TIMES VALUE ZERO.
+           01  WS-NAME-COUNT PIC 9(4) VALUE 0.
+           01  WS-NAME-TABLE.
+               05  WS-NAME-ENTRY PIC X(54) OCCURS 500 TIMES.
+           01  WS-SEARCH-IDX PIC 9(4).
+           01  WS-FOUND PIC X VALUE "N".
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM LOAD-SHIFT-DATE.
+           OPEN INPUT GREETING-LOG.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ GREETING-LOG
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF GLOG-DATE = WS-SHIFT-DATE
+                           PERFORM PROCESS-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE GREETING-LOG.
+           PERFORM PRINT-REPORT.
+           STOP RUN.
+
+       LOAD-SHIFT-DATE.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF WS-ARG-COUNT > 0
+               ACCEPT WS-SHIFT-DATE FROM ARGUMENT-VALUE
+           ELSE
+               ACCEPT WS-SHIFT-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+       PROCESS-RECORD.
+           COMPUTE WS-HOUR = GLOG-TIME / 1000000.
+           ADD 1 TO WS-HOUR-COUNT(WS-HOUR + 1).
+           PERFORM ADD-DISTINCT-NAME.
+
+       ADD-DISTINCT-NAME.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                       UNTIL WS-SEARCH-IDX > WS-NAME-COUNT
+               IF WS-NAME-ENTRY(WS-SEARCH-IDX) = GLOG-NAME
+                   MOVE "Y" TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = "N" AND WS-NAME-COUNT < 500
+               ADD 1 TO WS-NAME-COUNT
+               MOVE GLOG-NAME TO WS-NAME-ENTRY(WS-NAME-COUNT)
+           END-IF.
+
+       PRINT-REPORT.
+           DISPLAY "==== HELLO-MAXX SHIFT-END SUMMARY ====".
+           DISPLAY "Shift date: " WS-SHIFT-DATE.
+           DISPLAY "-- Greetings by hour --".
+           PERFORM VARYING WS-HOUR FROM 0 BY 1 UNTIL WS-HOUR > 23
+               IF WS-HOUR-COUNT(WS-HOUR + 1) > 0
+                   DISPLAY "  Hour " WS-HOUR ": "
+                       WS-HOUR-COUNT(WS-HOUR + 1) " greeting(s)"
+               END-IF
+           END-PERFORM.
+           DISPLAY "-- Distinct names seen (" WS-NAME-COUNT ") --".
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                       UNTIL WS-SEARCH-IDX > WS-NAME-COUNT
+               DISPLAY "  " WS-NAME-ENTRY(WS-SEARCH-IDX)
+           END-PERFORM.
